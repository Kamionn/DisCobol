@@ -1,17 +1,324 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Handler.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OutputFile ASSIGN TO DYNAMIC WS-Output-Filename
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OutputFile-Status.
+    SELECT MsgCatalogFile ASSIGN TO "MSGCAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS MSG-CODE
+        FILE STATUS IS WS-MsgCat-Status.
+    SELECT AuditLog ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+    SELECT CheckpointFile ASSIGN TO "CHKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+    SELECT TransactionFile ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Transaction-Status.
+    SELECT BatchIdFile ASSIGN TO "BATCHID"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BatchId-Status.
+
 DATA DIVISION.
 FILE SECTION.
 FD OutputFile.
-01 OutputRecord PIC X(100).
+    COPY OUTREC.
+
+FD MsgCatalogFile.
+    COPY MSGCAT.
+
+FD AuditLog.
+    COPY AUDITREC.
+
+FD CheckpointFile.
+    COPY CHKPT.
+
+FD TransactionFile.
+    COPY TRANSREC.
+
+FD BatchIdFile.
+    COPY BATCHID.
 
 WORKING-STORAGE SECTION.
 01 WS-Message PIC X(100) VALUE "Message de COBOL généré avec succès !".
+01 WS-Default-Msg-Code PIC X(5) VALUE "DFLT1".
+01 WS-Param-Message PIC X(100).
+01 WS-Locale PIC X(2).
+01 WS-Run-Date PIC 9(8).
+01 WS-Run-Time PIC 9(8).
+01 WS-Run-Timestamp PIC X(16).
+01 WS-Output-Filename PIC X(20).
+01 WS-OutputFile-Status PIC X(2).
+01 WS-MsgCat-Status PIC X(2).
+01 WS-AuditLog-Status PIC X(2).
+01 WS-Record-Count PIC 9(6) VALUE 0.
+01 WS-Checkpoint-Status PIC X(2).
+01 WS-Restart-In-Progress PIC X VALUE "N".
+01 WS-Prior-Output-Verified PIC X VALUE "N".
+01 WS-Verify-EOF PIC X VALUE "N".
+01 WS-Transaction-Status PIC X(2).
+01 WS-Transaction-EOF PIC X VALUE "N".
+01 WS-Transaction-Count PIC 9(6) VALUE 0.
+01 WS-OutputFile-Opened PIC X VALUE "N".
+01 WS-Total-Bytes PIC 9(8) VALUE 0.
+01 WS-BatchId-Status PIC X(2).
+01 WS-Output-Run-Date PIC 9(8).
 
 PROCEDURE DIVISION.
-    OPEN OUTPUT OutputFile
-    MOVE WS-Message TO OutputRecord
-    WRITE OutputRecord
-    CLOSE OutputFile
-    STOP RUN.
+MAIN-LOGIC.
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    ACCEPT WS-Run-Time FROM TIME
+    STRING WS-Run-Date WS-Run-Time DELIMITED BY SIZE
+        INTO WS-Run-Timestamp
+    PERFORM ADOPT-BATCH-ID
+    MOVE WS-Run-Date TO WS-Output-Run-Date
+    STRING "HANDLER." WS-Output-Run-Date ".OUT" DELIMITED BY SIZE
+        INTO WS-Output-Filename
+    PERFORM CHECK-RESTART-CHECKPOINT
+    ACCEPT WS-Locale FROM ENVIRONMENT "HANDLER_LOCALE"
+    ACCEPT WS-Param-Message FROM COMMAND-LINE
+    IF WS-Param-Message NOT = SPACES
+        MOVE WS-Param-Message TO WS-Message
+    ELSE
+        PERFORM PROCESS-TRANSACTIONS
+    END-IF
+    IF WS-Restart-In-Progress = "Y"
+        DISPLAY "HANDLER: SKIPPING OUTPUT WRITE FOR RESTARTED RUN-ID "
+            WS-Run-Timestamp
+        PERFORM WRITE-CHECKPOINT-COMPLETE
+    ELSE
+        PERFORM OPEN-OUTPUT-FILE
+        PERFORM WRITE-OUTPUT-RECORD
+        PERFORM WRITE-TRAILER-RECORD
+        IF RETURN-CODE = ZERO
+            PERFORM WRITE-CHECKPOINT-COMPLETE
+        END-IF
+        PERFORM CLOSE-OUTPUT-FILE
+    END-IF
+    PERFORM APPEND-AUDIT-RECORD
+    GOBACK.
+
+ADOPT-BATCH-ID.
+    OPEN INPUT BatchIdFile
+    IF WS-BatchId-Status = "00"
+        READ BatchIdFile
+            NOT AT END
+                IF BATCH-RUN-ID (1:8) = WS-Run-Date
+                    MOVE BATCH-RUN-ID TO WS-Run-Timestamp
+                END-IF
+        END-READ
+        CLOSE BatchIdFile
+    END-IF.
+
+CHECK-RESTART-CHECKPOINT.
+    OPEN INPUT CheckpointFile
+    IF WS-Checkpoint-Status = "00"
+        READ CheckpointFile
+            NOT AT END
+                IF CHKPT-STATUS = "I"
+                    MOVE CHKPT-RUN-ID TO WS-Run-Timestamp
+                    IF CHKPT-RUN-ID (1:8) NOT = WS-Output-Run-Date
+                        MOVE CHKPT-RUN-ID (1:8) TO WS-Output-Run-Date
+                        STRING "HANDLER." WS-Output-Run-Date ".OUT"
+                            DELIMITED BY SIZE INTO WS-Output-Filename
+                    END-IF
+                    PERFORM VERIFY-PRIOR-OUTPUT-WRITTEN
+                    IF WS-Prior-Output-Verified = "Y"
+                        DISPLAY "HANDLER: INCOMPLETE PRIOR RUN "
+                            WS-Run-Timestamp " WAS ALREADY WRITTEN TO"
+                            " OUTPUT, SKIPPING DUPLICATE OUTPUT"
+                        MOVE "Y" TO WS-Restart-In-Progress
+                    ELSE
+                        DISPLAY "HANDLER: INCOMPLETE PRIOR RUN "
+                            WS-Run-Timestamp " NEVER REACHED OUTPUT,"
+                            " RETRYING WITH SAME RUN-ID"
+                    END-IF
+                ELSE
+                    IF CHKPT-RUN-ID = WS-Run-Timestamp
+                        PERFORM VERIFY-PRIOR-OUTPUT-WRITTEN
+                        IF WS-Prior-Output-Verified = "Y"
+                            DISPLAY "HANDLER: RUN-ID " WS-Run-Timestamp
+                                " WAS ALREADY COMMITTED TO OUTPUT BY A"
+                                " PRIOR RUN, SKIPPING DUPLICATE OUTPUT"
+                            MOVE "Y" TO WS-Restart-In-Progress
+                        END-IF
+                    END-IF
+                END-IF
+        END-READ
+        CLOSE CheckpointFile
+    END-IF
+    OPEN OUTPUT CheckpointFile
+    IF WS-Checkpoint-Status = "00"
+        MOVE WS-Run-Timestamp TO CHKPT-RUN-ID
+        MOVE "I" TO CHKPT-STATUS
+        WRITE CHECKPOINT-RECORD
+        CLOSE CheckpointFile
+    ELSE
+        DISPLAY "HANDLER: UNABLE TO WRITE CHECKPOINT, STATUS="
+            WS-Checkpoint-Status
+    END-IF.
+
+VERIFY-PRIOR-OUTPUT-WRITTEN.
+    MOVE "N" TO WS-Prior-Output-Verified
+    MOVE "N" TO WS-Verify-EOF
+    OPEN INPUT OutputFile
+    IF WS-OutputFile-Status = "00"
+        PERFORM UNTIL WS-Verify-EOF = "Y" OR WS-Prior-Output-Verified = "Y"
+            READ OutputFile
+                AT END
+                    MOVE "Y" TO WS-Verify-EOF
+                NOT AT END
+                    IF OUTREC-RUN-ID (1:7) NOT = "TRAILER"
+                        AND OUTREC-RUN-ID = WS-Run-Timestamp
+                        MOVE "Y" TO WS-Prior-Output-Verified
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE OutputFile
+    END-IF.
+
+WRITE-CHECKPOINT-COMPLETE.
+    OPEN OUTPUT CheckpointFile
+    IF WS-Checkpoint-Status = "00"
+        MOVE WS-Run-Timestamp TO CHKPT-RUN-ID
+        MOVE "C" TO CHKPT-STATUS
+        WRITE CHECKPOINT-RECORD
+        CLOSE CheckpointFile
+    ELSE
+        DISPLAY "HANDLER: UNABLE TO FINALIZE CHECKPOINT, STATUS="
+            WS-Checkpoint-Status
+    END-IF.
+
+PROCESS-TRANSACTIONS.
+    OPEN INPUT TransactionFile
+    IF WS-Transaction-Status = "00"
+        PERFORM READ-TRANSACTION UNTIL WS-Transaction-EOF = "Y"
+        CLOSE TransactionFile
+        PERFORM BUILD-COUNT-MESSAGE
+    ELSE
+        DISPLAY "HANDLER: TRANSACTION FILE UNAVAILABLE, STATUS="
+            WS-Transaction-Status ", FALLING BACK TO MESSAGE CATALOG"
+        PERFORM LOOKUP-MESSAGE
+    END-IF.
+
+READ-TRANSACTION.
+    READ TransactionFile
+        AT END
+            MOVE "Y" TO WS-Transaction-EOF
+        NOT AT END
+            ADD 1 TO WS-Transaction-Count
+    END-READ.
+
+BUILD-COUNT-MESSAGE.
+    IF WS-Locale = "EN"
+        STRING WS-Transaction-Count " RECORDS PROCESSED SUCCESSFULLY"
+            DELIMITED BY SIZE INTO WS-Message
+    ELSE
+        STRING WS-Transaction-Count " ENREGISTREMENTS TRAITES AVEC SUCCES"
+            DELIMITED BY SIZE INTO WS-Message
+    END-IF.
+
+LOOKUP-MESSAGE.
+    OPEN INPUT MsgCatalogFile
+    IF WS-MsgCat-Status = "00"
+        MOVE WS-Default-Msg-Code TO MSG-CODE
+        READ MsgCatalogFile
+            INVALID KEY
+                DISPLAY "HANDLER: MESSAGE CODE " WS-Default-Msg-Code
+                    " NOT FOUND, USING DEFAULT TEXT"
+            NOT INVALID KEY
+                IF WS-Locale = "EN"
+                    MOVE MSG-TEXT-EN TO WS-Message
+                ELSE
+                    MOVE MSG-TEXT-FR TO WS-Message
+                END-IF
+        END-READ
+        CLOSE MsgCatalogFile
+    ELSE
+        DISPLAY "HANDLER: MESSAGE CATALOG UNAVAILABLE, STATUS="
+            WS-MsgCat-Status ", USING DEFAULT TEXT"
+    END-IF.
+
+OPEN-OUTPUT-FILE.
+    OPEN EXTEND OutputFile
+    IF WS-OutputFile-Status = "35"
+        OPEN OUTPUT OutputFile
+    END-IF
+    IF WS-OutputFile-Status NOT = "00"
+        DISPLAY "HANDLER: ERROR OPENING OUTPUT FILE, STATUS="
+            WS-OutputFile-Status
+        MOVE 12 TO RETURN-CODE
+    ELSE
+        MOVE "Y" TO WS-OutputFile-Opened
+    END-IF.
+
+WRITE-OUTPUT-RECORD.
+    IF RETURN-CODE = ZERO
+        MOVE SPACES TO OUTPUT-RECORD
+        MOVE WS-Run-Timestamp TO OUTREC-RUN-ID
+        MOVE "Handler" TO OUTREC-SOURCE-PROGRAM
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-Message)) >
+                LENGTH OF OUTREC-MESSAGE-TEXT
+            DISPLAY "HANDLER: WARNING - MESSAGE TEXT TRUNCATED TO "
+                LENGTH OF OUTREC-MESSAGE-TEXT " BYTES FOR OUTPUT FILE"
+        END-IF
+        MOVE WS-Message TO OUTREC-MESSAGE-TEXT
+        WRITE OUTPUT-RECORD
+        IF WS-OutputFile-Status NOT = "00"
+            DISPLAY "HANDLER: ERROR WRITING OUTPUT FILE, STATUS="
+                WS-OutputFile-Status
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            ADD 1 TO WS-Record-Count
+            ADD FUNCTION LENGTH(FUNCTION TRIM(OUTPUT-RECORD TRAILING))
+                TO WS-Total-Bytes
+        END-IF
+    END-IF.
+
+WRITE-TRAILER-RECORD.
+    IF RETURN-CODE = ZERO
+        MOVE SPACES TO OUTPUT-TRAILER-RECORD
+        MOVE "TRAILER" TO TRAILER-RECORD-TYPE
+        MOVE WS-Record-Count TO TRAILER-RECORD-COUNT
+        MOVE WS-Total-Bytes TO TRAILER-TOTAL-BYTES
+        MOVE WS-Output-Run-Date TO TRAILER-RUN-DATE
+        WRITE OUTPUT-TRAILER-RECORD
+        IF WS-OutputFile-Status NOT = "00"
+            DISPLAY "HANDLER: ERROR WRITING TRAILER RECORD, STATUS="
+                WS-OutputFile-Status
+            MOVE 16 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+CLOSE-OUTPUT-FILE.
+    IF WS-OutputFile-Opened = "Y"
+        CLOSE OutputFile
+        IF WS-OutputFile-Status NOT = "00"
+            DISPLAY "HANDLER: ERROR CLOSING OUTPUT FILE, STATUS="
+                WS-OutputFile-Status
+            MOVE 20 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+APPEND-AUDIT-RECORD.
+    OPEN EXTEND AuditLog
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLog
+    END-IF
+    IF WS-AuditLog-Status = "00"
+        MOVE "Handler" TO AUDIT-PROGRAM-NAME
+        MOVE WS-Run-Timestamp TO AUDIT-RUN-ID
+        MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+        WRITE AUDIT-RECORD
+        CLOSE AuditLog
+    ELSE
+        DISPLAY "HANDLER: UNABLE TO WRITE AUDIT LOG, STATUS="
+            WS-AuditLog-Status
+    END-IF.
