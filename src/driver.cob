@@ -0,0 +1,70 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Driver.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLog ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD AuditLog.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-Step-Name PIC X(10).
+01 WS-AuditLog-Status PIC X(2).
+01 WS-Run-Date PIC 9(8).
+01 WS-Run-Time PIC 9(8).
+01 WS-Run-Timestamp PIC X(16).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    ACCEPT WS-Run-Time FROM TIME
+    STRING WS-Run-Date WS-Run-Time DELIMITED BY SIZE
+        INTO WS-Run-Timestamp
+
+    MOVE "HelloWorld" TO WS-Step-Name
+    CALL "HelloWorld"
+    PERFORM CHECK-STEP-RESULT
+
+    MOVE "Handler" TO WS-Step-Name
+    CALL "Handler"
+    PERFORM CHECK-STEP-RESULT
+
+    MOVE "Status" TO WS-Step-Name
+    CALL "Status"
+    PERFORM CHECK-STEP-RESULT
+
+    DISPLAY "DRIVER: ALL STEPS COMPLETED SUCCESSFULLY"
+    PERFORM APPEND-AUDIT-RECORD
+    STOP RUN.
+
+CHECK-STEP-RESULT.
+    IF RETURN-CODE NOT = 0
+        DISPLAY "DRIVER: STEP " WS-Step-Name
+            " FAILED, RETURN-CODE=" RETURN-CODE
+        DISPLAY "DRIVER: ABORTING REMAINING STEPS"
+        PERFORM APPEND-AUDIT-RECORD
+        STOP RUN
+    END-IF.
+
+APPEND-AUDIT-RECORD.
+    OPEN EXTEND AuditLog
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLog
+    END-IF
+    IF WS-AuditLog-Status = "00"
+        MOVE "Driver" TO AUDIT-PROGRAM-NAME
+        MOVE WS-Run-Timestamp TO AUDIT-RUN-ID
+        MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+        WRITE AUDIT-RECORD
+        CLOSE AuditLog
+    ELSE
+        DISPLAY "DRIVER: UNABLE TO WRITE AUDIT LOG, STATUS="
+            WS-AuditLog-Status
+    END-IF.
