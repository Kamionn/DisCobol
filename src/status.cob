@@ -1,10 +1,94 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Status.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLog ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD AuditLog.
+    COPY AUDITREC.
+
 WORKING-STORAGE SECTION.
-01 WS-Status PIC X(100) VALUE "Statut : Le programme COBOL est opérationnel.".
+01 WS-AuditLog-Status PIC X(2).
+01 WS-Audit-EOF PIC X VALUE "N".
+01 WS-Run-Date PIC 9(8).
+01 WS-Run-Time PIC 9(8).
+01 WS-Run-Timestamp PIC X(16).
+01 WS-Today-Date PIC X(8).
+01 WS-Total-Runs-Today PIC 9(5) VALUE 0.
+01 WS-Failure-Count PIC 9(5) VALUE 0.
+01 WS-Last-Run-Id PIC X(16) VALUE LOW-VALUES.
+01 WS-Any-Runs-Found PIC X VALUE "N".
 
 PROCEDURE DIVISION.
-    DISPLAY WS-Status
-    STOP RUN.
+MAIN-LOGIC.
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    ACCEPT WS-Run-Time FROM TIME
+    STRING WS-Run-Date WS-Run-Time DELIMITED BY SIZE
+        INTO WS-Run-Timestamp
+    MOVE WS-Run-Date TO WS-Today-Date
+    OPEN INPUT AuditLog
+    IF WS-AuditLog-Status = "00"
+        PERFORM READ-AUDIT-RECORDS UNTIL WS-Audit-EOF = "Y"
+        CLOSE AuditLog
+    ELSE
+        DISPLAY "STATUS: NO AUDIT LOG FOUND, STATUS=" WS-AuditLog-Status
+    END-IF
+    PERFORM DISPLAY-DASHBOARD
+    PERFORM APPEND-AUDIT-RECORD
+    GOBACK.
+
+READ-AUDIT-RECORDS.
+    READ AuditLog
+        AT END
+            MOVE "Y" TO WS-Audit-EOF
+        NOT AT END
+            MOVE "Y" TO WS-Any-Runs-Found
+            IF AUDIT-RUN-ID (1:8) = WS-Today-Date
+                ADD 1 TO WS-Total-Runs-Today
+                IF AUDIT-RETURN-CODE NOT = 0
+                    ADD 1 TO WS-Failure-Count
+                END-IF
+            END-IF
+            IF AUDIT-RUN-ID > WS-Last-Run-Id
+                MOVE AUDIT-RUN-ID TO WS-Last-Run-Id
+            END-IF
+    END-READ.
+
+DISPLAY-DASHBOARD.
+    DISPLAY "===== DAILY BATCH STATUS ====="
+    IF WS-Any-Runs-Found = "Y"
+        DISPLAY "Runs today:        " WS-Total-Runs-Today
+        DISPLAY "Last run (run-id): " WS-Last-Run-Id
+        IF WS-Failure-Count = 0
+            DISPLAY "Failed runs:       0 - all runs reported RETURN-CODE 0"
+        ELSE
+            DISPLAY "Failed runs:       " WS-Failure-Count
+                " - check AUDITLOG for non-zero RETURN-CODE entries"
+        END-IF
+    ELSE
+        DISPLAY "No run records found in AUDITLOG"
+    END-IF
+    DISPLAY "===============================".
+
+APPEND-AUDIT-RECORD.
+    OPEN EXTEND AuditLog
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLog
+    END-IF
+    IF WS-AuditLog-Status = "00"
+        MOVE "Status" TO AUDIT-PROGRAM-NAME
+        MOVE WS-Run-Timestamp TO AUDIT-RUN-ID
+        MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+        WRITE AUDIT-RECORD
+        CLOSE AuditLog
+    ELSE
+        DISPLAY "STATUS: UNABLE TO WRITE AUDIT LOG, STATUS="
+            WS-AuditLog-Status
+    END-IF.
