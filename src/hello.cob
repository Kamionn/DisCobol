@@ -1,17 +1,144 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HelloWorld.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OutputFile ASSIGN TO DYNAMIC WS-Output-Filename
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OutputFile-Status.
+    SELECT AuditLog ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+    SELECT BatchIdFile ASSIGN TO "BATCHID"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BatchId-Status.
+
 DATA DIVISION.
 FILE SECTION.
 FD OutputFile.
-01 OutputRecord PIC X(100).
+    COPY OUTREC.
+
+FD AuditLog.
+    COPY AUDITREC.
+
+FD BatchIdFile.
+    COPY BATCHID.
 
 WORKING-STORAGE SECTION.
 01 WS-Message PIC X(100) VALUE "Hello from COBOL!".
+01 WS-Run-Date PIC 9(8).
+01 WS-Run-Time PIC 9(8).
+01 WS-Run-Timestamp PIC X(16).
+01 WS-Output-Filename PIC X(20).
+01 WS-OutputFile-Status PIC X(2).
+01 WS-AuditLog-Status PIC X(2).
+01 WS-BatchId-Status PIC X(2).
+01 WS-Record-Count PIC 9(6) VALUE 0.
+01 WS-Total-Bytes PIC 9(8) VALUE 0.
+01 WS-OutputFile-Opened PIC X VALUE "N".
 
 PROCEDURE DIVISION.
-    OPEN OUTPUT OutputFile
-    MOVE WS-Message TO OutputRecord
-    WRITE OutputRecord
-    CLOSE OutputFile
-    STOP RUN.
+MAIN-LOGIC.
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    ACCEPT WS-Run-Time FROM TIME
+    STRING WS-Run-Date WS-Run-Time DELIMITED BY SIZE
+        INTO WS-Run-Timestamp
+    STRING "HELLO." WS-Run-Date ".OUT" DELIMITED BY SIZE
+        INTO WS-Output-Filename
+    PERFORM PUBLISH-BATCH-ID
+    PERFORM OPEN-OUTPUT-FILE
+    PERFORM WRITE-OUTPUT-RECORD
+    PERFORM WRITE-TRAILER-RECORD
+    PERFORM CLOSE-OUTPUT-FILE
+    PERFORM APPEND-AUDIT-RECORD
+    GOBACK.
+
+PUBLISH-BATCH-ID.
+    OPEN OUTPUT BatchIdFile
+    IF WS-BatchId-Status = "00"
+        MOVE WS-Run-Timestamp TO BATCH-RUN-ID
+        WRITE BATCH-ID-RECORD
+        CLOSE BatchIdFile
+    ELSE
+        DISPLAY "HELLOWORLD: UNABLE TO WRITE BATCH ID, STATUS="
+            WS-BatchId-Status
+    END-IF.
+
+OPEN-OUTPUT-FILE.
+    OPEN EXTEND OutputFile
+    IF WS-OutputFile-Status = "35"
+        OPEN OUTPUT OutputFile
+    END-IF
+    IF WS-OutputFile-Status NOT = "00"
+        DISPLAY "HELLOWORLD: ERROR OPENING OUTPUT FILE, STATUS="
+            WS-OutputFile-Status
+        MOVE 12 TO RETURN-CODE
+    ELSE
+        MOVE "Y" TO WS-OutputFile-Opened
+    END-IF.
+
+WRITE-OUTPUT-RECORD.
+    IF RETURN-CODE = ZERO
+        MOVE SPACES TO OUTPUT-RECORD
+        MOVE WS-Run-Timestamp TO OUTREC-RUN-ID
+        MOVE "HelloWorld" TO OUTREC-SOURCE-PROGRAM
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-Message)) >
+                LENGTH OF OUTREC-MESSAGE-TEXT
+            DISPLAY "HELLOWORLD: WARNING - MESSAGE TEXT TRUNCATED TO "
+                LENGTH OF OUTREC-MESSAGE-TEXT " BYTES FOR OUTPUT FILE"
+        END-IF
+        MOVE WS-Message TO OUTREC-MESSAGE-TEXT
+        WRITE OUTPUT-RECORD
+        IF WS-OutputFile-Status NOT = "00"
+            DISPLAY "HELLOWORLD: ERROR WRITING OUTPUT FILE, STATUS="
+                WS-OutputFile-Status
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            ADD 1 TO WS-Record-Count
+            ADD FUNCTION LENGTH(FUNCTION TRIM(OUTPUT-RECORD TRAILING))
+                TO WS-Total-Bytes
+        END-IF
+    END-IF.
+
+WRITE-TRAILER-RECORD.
+    IF RETURN-CODE = ZERO
+        MOVE SPACES TO OUTPUT-TRAILER-RECORD
+        MOVE "TRAILER" TO TRAILER-RECORD-TYPE
+        MOVE WS-Record-Count TO TRAILER-RECORD-COUNT
+        MOVE WS-Total-Bytes TO TRAILER-TOTAL-BYTES
+        MOVE WS-Run-Date TO TRAILER-RUN-DATE
+        WRITE OUTPUT-TRAILER-RECORD
+        IF WS-OutputFile-Status NOT = "00"
+            DISPLAY "HELLOWORLD: ERROR WRITING TRAILER RECORD, STATUS="
+                WS-OutputFile-Status
+            MOVE 16 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+CLOSE-OUTPUT-FILE.
+    IF WS-OutputFile-Opened = "Y"
+        CLOSE OutputFile
+        IF WS-OutputFile-Status NOT = "00"
+            DISPLAY "HELLOWORLD: ERROR CLOSING OUTPUT FILE, STATUS="
+                WS-OutputFile-Status
+            MOVE 20 TO RETURN-CODE
+        END-IF
+    END-IF.
+
+APPEND-AUDIT-RECORD.
+    OPEN EXTEND AuditLog
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLog
+    END-IF
+    IF WS-AuditLog-Status = "00"
+        MOVE "HelloWorld" TO AUDIT-PROGRAM-NAME
+        MOVE WS-Run-Timestamp TO AUDIT-RUN-ID
+        MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+        WRITE AUDIT-RECORD
+        CLOSE AuditLog
+    ELSE
+        DISPLAY "HELLOWORLD: UNABLE TO WRITE AUDIT LOG, STATUS="
+            WS-AuditLog-Status
+    END-IF.
