@@ -0,0 +1,170 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Reconcile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HelloOutputFile ASSIGN TO DYNAMIC WS-Hello-Filename
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Hello-Status.
+    SELECT HandlerOutputFile ASSIGN TO DYNAMIC WS-Handler-Filename
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Handler-Status.
+    SELECT AuditLog ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLog-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD HelloOutputFile.
+    COPY OUTREC REPLACING
+        ==OUTPUT-RECORD==         BY ==HELLO-OUTPUT-RECORD==
+        ==OUTREC-RUN-ID==         BY ==HELLO-RUN-ID==
+        ==OUTREC-SOURCE-PROGRAM== BY ==HELLO-SOURCE-PROGRAM==
+        ==OUTREC-MESSAGE-TEXT==   BY ==HELLO-MESSAGE-TEXT==
+        ==OUTPUT-TRAILER-RECORD== BY ==HELLO-TRAILER-RECORD==
+        ==TRAILER-RECORD-TYPE==   BY ==HELLO-TRAILER-TYPE==
+        ==TRAILER-RECORD-COUNT==  BY ==HELLO-TRAILER-COUNT==
+        ==TRAILER-TOTAL-BYTES==   BY ==HELLO-TRAILER-BYTES==
+        ==TRAILER-RUN-DATE==      BY ==HELLO-TRAILER-DATE==.
+
+FD HandlerOutputFile.
+    COPY OUTREC REPLACING
+        ==OUTPUT-RECORD==         BY ==HANDLER-OUTPUT-RECORD==
+        ==OUTREC-RUN-ID==         BY ==HANDLER-RUN-ID==
+        ==OUTREC-SOURCE-PROGRAM== BY ==HANDLER-SOURCE-PROGRAM==
+        ==OUTREC-MESSAGE-TEXT==   BY ==HANDLER-MESSAGE-TEXT==
+        ==OUTPUT-TRAILER-RECORD== BY ==HANDLER-TRAILER-RECORD==
+        ==TRAILER-RECORD-TYPE==   BY ==HANDLER-TRAILER-TYPE==
+        ==TRAILER-RECORD-COUNT==  BY ==HANDLER-TRAILER-COUNT==
+        ==TRAILER-TOTAL-BYTES==   BY ==HANDLER-TRAILER-BYTES==
+        ==TRAILER-RUN-DATE==      BY ==HANDLER-TRAILER-DATE==.
+
+FD AuditLog.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-Run-Date PIC 9(8).
+01 WS-Run-Time PIC 9(8).
+01 WS-Run-Timestamp PIC X(16).
+01 WS-Hello-Filename PIC X(20).
+01 WS-Handler-Filename PIC X(20).
+01 WS-Hello-Status PIC X(2).
+01 WS-Handler-Status PIC X(2).
+01 WS-AuditLog-Status PIC X(2).
+01 WS-Hello-EOF PIC X VALUE "N".
+01 WS-Handler-EOF PIC X VALUE "N".
+01 WS-Hello-Last-RunId PIC X(16) VALUE LOW-VALUES.
+01 WS-Hello-Last-RunDate PIC 9(8) VALUE 0.
+01 WS-Handler-Last-RunId PIC X(16) VALUE LOW-VALUES.
+01 WS-Handler-Last-RunDate PIC 9(8) VALUE 0.
+01 WS-Mismatch-Found PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    ACCEPT WS-Run-Time FROM TIME
+    STRING WS-Run-Date WS-Run-Time DELIMITED BY SIZE
+        INTO WS-Run-Timestamp
+    STRING "HELLO." WS-Run-Date ".OUT" DELIMITED BY SIZE
+        INTO WS-Hello-Filename
+    STRING "HANDLER." WS-Run-Date ".OUT" DELIMITED BY SIZE
+        INTO WS-Handler-Filename
+
+    OPEN INPUT HelloOutputFile
+    IF WS-Hello-Status = "00"
+        PERFORM SCAN-HELLO-FILE UNTIL WS-Hello-EOF = "Y"
+        CLOSE HelloOutputFile
+    ELSE
+        DISPLAY "RECONCILE: UNABLE TO OPEN " WS-Hello-Filename
+            ", STATUS=" WS-Hello-Status
+        MOVE "Y" TO WS-Mismatch-Found
+    END-IF
+
+    OPEN INPUT HandlerOutputFile
+    IF WS-Handler-Status = "00"
+        PERFORM SCAN-HANDLER-FILE UNTIL WS-Handler-EOF = "Y"
+        CLOSE HandlerOutputFile
+    ELSE
+        DISPLAY "RECONCILE: UNABLE TO OPEN " WS-Handler-Filename
+            ", STATUS=" WS-Handler-Status
+        MOVE "Y" TO WS-Mismatch-Found
+    END-IF
+
+    PERFORM COMPARE-RESULTS
+
+    IF WS-Mismatch-Found = "Y"
+        MOVE 8 TO RETURN-CODE
+    END-IF
+    PERFORM APPEND-AUDIT-RECORD
+    GOBACK.
+
+SCAN-HELLO-FILE.
+    READ HelloOutputFile
+        AT END
+            MOVE "Y" TO WS-Hello-EOF
+        NOT AT END
+            IF HELLO-RUN-ID (1:7) = "TRAILER"
+                MOVE HELLO-TRAILER-DATE TO WS-Hello-Last-RunDate
+            ELSE
+                MOVE HELLO-RUN-ID TO WS-Hello-Last-RunId
+            END-IF
+    END-READ.
+
+SCAN-HANDLER-FILE.
+    READ HandlerOutputFile
+        AT END
+            MOVE "Y" TO WS-Handler-EOF
+        NOT AT END
+            IF HANDLER-RUN-ID (1:7) = "TRAILER"
+                MOVE HANDLER-TRAILER-DATE TO WS-Handler-Last-RunDate
+            ELSE
+                MOVE HANDLER-RUN-ID TO WS-Handler-Last-RunId
+            END-IF
+    END-READ.
+
+COMPARE-RESULTS.
+    DISPLAY "===== RECONCILIATION REPORT ====="
+    IF WS-Hello-Last-RunId = LOW-VALUES OR
+       WS-Handler-Last-RunId = LOW-VALUES
+        DISPLAY "RECONCILE: MISSING OUTPUT FROM ONE OR BOTH PROGRAMS"
+        MOVE "Y" TO WS-Mismatch-Found
+    ELSE
+        IF WS-Hello-Last-RunDate NOT = WS-Handler-Last-RunDate
+            DISPLAY "RECONCILE: RUN-DATE MISMATCH - HELLO="
+                WS-Hello-Last-RunDate " HANDLER=" WS-Handler-Last-RunDate
+            MOVE "Y" TO WS-Mismatch-Found
+        ELSE
+            DISPLAY "RECONCILE: RUN DATES MATCH (" WS-Hello-Last-RunDate ")"
+        END-IF
+        IF WS-Hello-Last-RunId NOT = WS-Handler-Last-RunId
+            DISPLAY "RECONCILE: RUN-ID MISMATCH - HELLO AND HANDLER DID NOT"
+                " SHARE A BATCH RUN-ID, A STALE RUN MAY BE INVOLVED"
+            MOVE "Y" TO WS-Mismatch-Found
+        END-IF
+        DISPLAY "RECONCILE: HELLO LAST RUN-ID=   " WS-Hello-Last-RunId
+        DISPLAY "RECONCILE: HANDLER LAST RUN-ID= " WS-Handler-Last-RunId
+    END-IF
+    IF WS-Mismatch-Found = "Y"
+        DISPLAY "RECONCILE: STATUS = MISMATCH"
+    ELSE
+        DISPLAY "RECONCILE: STATUS = OK"
+    END-IF
+    DISPLAY "===================================".
+
+APPEND-AUDIT-RECORD.
+    OPEN EXTEND AuditLog
+    IF WS-AuditLog-Status = "35"
+        OPEN OUTPUT AuditLog
+    END-IF
+    IF WS-AuditLog-Status = "00"
+        MOVE "Reconcile" TO AUDIT-PROGRAM-NAME
+        MOVE WS-Run-Timestamp TO AUDIT-RUN-ID
+        MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+        WRITE AUDIT-RECORD
+        CLOSE AuditLog
+    ELSE
+        DISPLAY "RECONCILE: UNABLE TO WRITE AUDIT LOG, STATUS="
+            WS-AuditLog-Status
+    END-IF.
