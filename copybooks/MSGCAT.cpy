@@ -0,0 +1,4 @@
+    01  MSG-CATALOG-RECORD.
+        05  MSG-CODE            PIC X(5).
+        05  MSG-TEXT-FR         PIC X(100).
+        05  MSG-TEXT-EN         PIC X(100).
