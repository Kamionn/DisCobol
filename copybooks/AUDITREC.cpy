@@ -0,0 +1,4 @@
+    01  AUDIT-RECORD.
+        05  AUDIT-PROGRAM-NAME     PIC X(10).
+        05  AUDIT-RUN-ID           PIC X(16).
+        05  AUDIT-RETURN-CODE      PIC 9(4).
