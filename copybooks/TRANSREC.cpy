@@ -0,0 +1,4 @@
+    01  TRANSACTION-RECORD.
+        05  TRAN-ID                PIC X(10).
+        05  FILLER                 PIC X(1).
+        05  TRAN-DETAIL            PIC X(89).
