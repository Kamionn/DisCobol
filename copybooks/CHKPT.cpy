@@ -0,0 +1,3 @@
+    01  CHECKPOINT-RECORD.
+        05  CHKPT-RUN-ID           PIC X(16).
+        05  CHKPT-STATUS           PIC X(1).
