@@ -0,0 +1,2 @@
+    01  BATCH-ID-RECORD.
+        05  BATCH-RUN-ID           PIC X(16).
