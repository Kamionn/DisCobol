@@ -0,0 +1,24 @@
+    01  OUTPUT-RECORD.
+    *> OUTREC-RUN-ID is the run's YYYYMMDDHHMMSSss stamp; it serves as
+    *> both the run identifier and the run timestamp, so no separate
+    *> timestamp field is carried here.
+        05  OUTREC-RUN-ID          PIC X(16).
+        05  FILLER                 PIC X(1) VALUE SPACE.
+        05  OUTREC-SOURCE-PROGRAM  PIC X(10).
+        05  FILLER                 PIC X(1) VALUE SPACE.
+    *> OUTREC-MESSAGE-TEXT is capped at 72 bytes; a longer WS-Message
+    *> (PARM override, catalog text, or transaction-count message) is
+    *> truncated on MOVE. Callers display a warning when that happens
+    *> rather than growing this record -- see WRITE-OUTPUT-RECORD in
+    *> hello.cob/handler.cob.
+        05  OUTREC-MESSAGE-TEXT    PIC X(72).
+
+    01  OUTPUT-TRAILER-RECORD.
+        05  TRAILER-RECORD-TYPE    PIC X(7).
+        05  FILLER                 PIC X(1).
+        05  TRAILER-RECORD-COUNT   PIC 9(6).
+        05  FILLER                 PIC X(1).
+        05  TRAILER-TOTAL-BYTES    PIC 9(8).
+        05  FILLER                 PIC X(1).
+        05  TRAILER-RUN-DATE       PIC 9(8).
+        05  FILLER                 PIC X(68).
