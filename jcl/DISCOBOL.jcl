@@ -0,0 +1,34 @@
+//DISCOBOL JOB (ACCT),'DISCOBOL BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Daily batch job stream for the DisCobol smoke-check suite.
+//* Runs HelloWorld, then Handler, then Status, each step
+//* conditioned on every prior step's return code so a failure
+//* anywhere upstream skips the remaining steps instead of
+//* running blind. STATUS is last so the job's completion code
+//* reflects the whole chain: when every step runs, it's
+//* STATUS's own code; when an earlier step fails, STATUS (and
+//* any step after the failure) is bypassed and the job's
+//* highest step return code is the one that failed.
+//* See src/driver.cob for the equivalent single-program CALL
+//* chain used outside the scheduler.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=HELLOWOR
+//STEPLIB  DD DISP=SHR,DSN=DISCOBOL.PROD.LOADLIB
+//AUDITLOG DD DISP=SHR,DSN=DISCOBOL.PROD.AUDITLOG
+//BATCHID  DD DISP=SHR,DSN=DISCOBOL.PROD.BATCHID
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------
+//STEP2    EXEC PGM=HANDLER,COND=(0,NE,STEP1)
+//STEPLIB  DD DISP=SHR,DSN=DISCOBOL.PROD.LOADLIB
+//MSGCAT   DD DISP=SHR,DSN=DISCOBOL.PROD.MSGCAT
+//TRANSIN  DD DISP=SHR,DSN=DISCOBOL.PROD.TRANSIN
+//CHKPT    DD DISP=SHR,DSN=DISCOBOL.PROD.CHKPT
+//AUDITLOG DD DISP=SHR,DSN=DISCOBOL.PROD.AUDITLOG
+//BATCHID  DD DISP=SHR,DSN=DISCOBOL.PROD.BATCHID
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------
+//STEP3    EXEC PGM=STATUS,COND=((0,NE,STEP1),(0,NE,STEP2))
+//STEPLIB  DD DISP=SHR,DSN=DISCOBOL.PROD.LOADLIB
+//AUDITLOG DD DISP=SHR,DSN=DISCOBOL.PROD.AUDITLOG
+//SYSOUT   DD SYSOUT=*
